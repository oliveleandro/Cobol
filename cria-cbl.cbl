@@ -8,6 +8,14 @@
                ORGANIZATION    IS LINE SEQUENTIAL
                FILE STATUS     IS W-FSCBL.
 
+           SELECT ARQPARM ASSIGN TO DISK
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS W-FSPARM.
+
+           SELECT CATALOGO ASSIGN TO DISK
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS W-FSCAT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -17,270 +25,1506 @@
            01  REG-CBL.
                05  DADOS-CBL   PIC X(70) VALUE SPACES.
 
+           FD  ARQPARM
+               VALUE OF FILE-ID IS W-ARQPARM.
+
+           01  REG-PARM.
+               05  PARM-TIPO   PIC X(01).
+                   88  PARM-QTD-ARQ   VALUE "1".
+                   88  PARM-DADO-ARQ  VALUE "2".
+                   88  PARM-SOBRESCR  VALUE "3".
+                   88  PARM-QTD-SEQ   VALUE "4".
+                   88  PARM-DADO-SEQ  VALUE "5".
+                   88  PARM-QTD-BOK   VALUE "6".
+                   88  PARM-DADO-BOK  VALUE "7".
+                   88  PARM-NOME-CBL  VALUE "8".
+                   88  PARM-TIPO-PROC VALUE "9".
+                   88  PARM-CONFIRMA  VALUE "0".
+               05  PARM-DADO   PIC X(79).
+
+           FD  CATALOGO
+               VALUE OF FILE-ID IS W-ARQCAT.
+
+           01  REG-CAT.
+               05  CAT-PROGRAMA  PIC X(10).
+               05  FILLER        PIC X(01) VALUE SPACE.
+               05  CAT-DATA      PIC X(10).
+               05  FILLER        PIC X(01) VALUE SPACE.
+               05  CAT-QTDE-ARQ  PIC 9(03).
+               05  FILLER        PIC X(01) VALUE SPACE.
+               05  CAT-QTDE-SEQ  PIC 9(03).
+               05  FILLER        PIC X(01) VALUE SPACE.
+               05  CAT-SEQ       PIC X(200).
+               05  FILLER        PIC X(01) VALUE SPACE.
+               05  CAT-BOK       PIC X(200).
+
        WORKING-STORAGE SECTION.
 
        01  W-FILE-STATUS.
            05  W-FSCBL     PIC X(02) VALUE SPACES.
+               88  CBL-JA-EXISTE   VALUE "00".
+               88  CBL-NAO-EXISTE  VALUE "35".
+           05  W-FSPARM    PIC X(02) VALUE SPACES.
+           05  W-FSCAT     PIC X(02) VALUE SPACES.
 
        01  W-ARQS.
            05  W-ARQCBL    PIC X(50) VALUE SPACES.
+           05  W-ARQPARM   PIC X(50) VALUE SPACES.
+           05  W-ARQCAT    PIC X(50) VALUE "CATALOGO.LOG".
 
        01  W-VAR.
            05  W-KK          PIC 9(02) VALUE ZEROS.
+           05  W-I           PIC 9(03) VALUE ZEROS.
            05  W-ARQ         PIC 9(03) VALUE ZEROS.
            05  W-ARQ-TMP     PIC 9(03) VALUE ZEROS.
-           05  W-SEQUENT     PIC 9(02) VALUE ZEROS.
-           05  W-SEQUENT-TMP PIC 9(02) VALUE ZEROS.
-           05  W-BOK         PIC 9(02) VALUE ZEROS.
-           05  W-BOK-TMP     PIC 9(02) VALUE ZEROS.
+           05  W-SEQUENT     PIC 9(03) VALUE ZEROS.
+           05  W-SEQUENT-TMP PIC 9(03) VALUE ZEROS.
+           05  W-BOK         PIC 9(03) VALUE ZEROS.
+           05  W-BOK-TMP     PIC 9(03) VALUE ZEROS.
            05  W-NUM-ARQ     PIC 9(03) OCCURS 999 TIMES.
-           05  W-NOME-SEQ    PIC X(10) OCCURS 99 TIMES.
+           05  W-PREFIXO-ARQ PIC X(10) OCCURS 999 TIMES.
+           05  W-NOME-SEQ    PIC X(10) OCCURS 999 TIMES.
+           05  W-SEQ-ORG     PIC 9(01) OCCURS 999 TIMES.
+               88  SEQ-ORG-SEQUENCIAL VALUE 1.
+               88  SEQ-ORG-INDEXADO   VALUE 2.
+               88  SEQ-ORG-RELATIVO   VALUE 3.
+           05  W-SEQ-ACESSO  PIC 9(01) OCCURS 999 TIMES.
+               88  SEQ-ACESSO-SEQUENCIAL VALUE 1.
+               88  SEQ-ACESSO-DINAMICO   VALUE 2.
+           05  W-SEQ-CHAVE        PIC X(10) OCCURS 999 TIMES.
+           05  W-SEQ-ASSIGN-TIPO  PIC 9(01) OCCURS 999 TIMES.
+               88  SEQ-ASSIGN-DISCO     VALUE 1.
+               88  SEQ-ASSIGN-DDNAME    VALUE 2.
+               88  SEQ-ASSIGN-DINAMICO  VALUE 3.
+           05  W-SEQ-ASSIGN-VALOR PIC X(30) OCCURS 999 TIMES.
            05  W-NOME-BOK    PIC X(10) OCCURS 999 TIMES.
            05  W-NOME-CBL    PIC X(10) VALUE SPACES.
+           05  W-MODO-EXEC   PIC X(01) VALUE "I".
+               88  MODO-BATCH       VALUE "B" "b".
+               88  MODO-INTERATIVO  VALUE "I" "i".
+           05  W-NOME-PARM   PIC X(10) VALUE SPACES.
+           05  W-TIPO-PROC   PIC 9(01) VALUE ZEROS.
+               88  PROC-LEITURA-RELATORIO VALUE 1.
+               88  PROC-MASTER-DETALHE    VALUE 2.
+               88  PROC-TRANSFORMA        VALUE 3.
+           05  W-CONFIRMA    PIC X(01) VALUE SPACES.
+               88  CONFIRMA-SIM VALUE "S" "s".
+           05  W-SOBRESCREVE PIC X(01) VALUE SPACES.
+               88  SOBRESCREVE-SIM VALUE "S" "s".
+           05  W-NOME-OK     PIC X(01) VALUE "N".
+               88  NOME-VALIDO VALUE "S".
+           05  W-LINHA          PIC 9(04) VALUE ZEROS.
+           05  W-PONTEIRO-CAT   PIC 9(03) VALUE 1.
+           05  W-DATA-ATUAL     PIC 9(08) VALUE ZEROS.
+           05  W-NOMES-SEQ-CAT  PIC X(200) VALUE SPACES.
+           05  W-NOMES-BOK-CAT  PIC X(200) VALUE SPACES.
+           05  W-TRUNC-SEQ      PIC X(01) VALUE "N".
+               88  SEQ-CAT-TRUNCADO VALUE "S".
+           05  W-TRUNC-BOK      PIC X(01) VALUE "N".
+               88  BOK-CAT-TRUNCADO VALUE "S".
+           05  W-TIPO-PROC-AVISO PIC X(01) VALUE "N".
+               88  TIPO-PROC-NAO-ATENDIDO VALUE "S".
+           05  W-CAT-AVISO      PIC X(01) VALUE "N".
+               88  CATALOGO-NAO-GRAVADO VALUE "S".
 
        PROCEDURE DIVISION.
        100-INICIO.
 
-           DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***"  AT 0203
-           DISPLAY "QUANTOS ARQUIVOS A ROTINA VAI LER?.:" AT 0403
-           ACCEPT W-ARQ
-           PERFORM 200-PEGA-ARQ W-ARQ TIMES
+           PERFORM 101-MODO-EXECUCAO
 
-           DISPLAY ERASE
-           DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
-           DISPLAY "QUANTOS ARQS SEQUENTIAL A ROTINA VAI TER?.:" AT 0403
-           ACCEPT W-SEQUENT
-           PERFORM 205-CRIA-SEQ W-SEQUENT TIMES
+           PERFORM 102-LE-QTD-ARQ
+           PERFORM 200-PEGA-ARQ VARYING W-I FROM 1 BY 1
+               UNTIL W-I > W-ARQ
+
+           PERFORM 103-LE-QTD-SEQ
+           PERFORM 205-CRIA-SEQ VARYING W-I FROM 1 BY 1
+               UNTIL W-I > W-SEQUENT
+
+           PERFORM 104-LE-QTD-BOK
+           PERFORM 210-PEGA-BOK VARYING W-I FROM 1 BY 1
+               UNTIL W-I > W-BOK
+
+           PERFORM 106-PEGA-TIPO-PROC
+           PERFORM 107-PEGA-NOME-CBL
+           PERFORM 108-TELA-CONFIRMA
+           PERFORM 109-GRAVA-CBL
+           PERFORM 110-GRAVA-CATALOGO
 
            DISPLAY ERASE
            DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
-           DISPLAY "QUANTOS BOK'S A ROTINA VAI LER?.:" AT 0403
-           ACCEPT W-BOK
-           PERFORM 210-PEGA-BOK W-BOK TIMES
+           DISPLAY "FONTE GERADO COM SUCESSO!" AT 0503
+
+           MOVE 0703 TO W-LINHA
+           IF SEQ-CAT-TRUNCADO OR BOK-CAT-TRUNCADO
+               DISPLAY "ATENCAO: LISTA DE NOMES TRUNCADA NO"
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+               DISPLAY "CATALOGO (CAT-SEQ/CAT-BOK) - REVISE"
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+               DISPLAY "CATALOGO.LOG MANUALMENTE." AT W-LINHA
+               ADD 100 TO W-LINHA
+           END-IF
+
+           IF TIPO-PROC-NAO-ATENDIDO
+               DISPLAY "ATENCAO: PADRAO DE PROCESSAMENTO ESCOLHIDO"
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+               DISPLAY "NAO PODE SER GERADO (ARQUIVOS OU FORMA DE"
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+               DISPLAY "ACESSO INSUFICIENTES). FONTE GRAVADO COM"
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+               DISPLAY "PLACEHOLDER EM BRANCO - REVISE O FONTE."
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+           END-IF
+
+           IF CATALOGO-NAO-GRAVADO
+               DISPLAY "ATENCAO: FALHA AO GRAVAR O CATALOGO.LOG -"
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+               DISPLAY "FONTE FOI GERADO, MAS SEM REGISTRO DE"
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+               DISPLAY "AUDITORIA. CONFIRA O CATALOGO MANUALMENTE."
+                   AT W-LINHA
+               ADD 100 TO W-LINHA
+           END-IF
+
+           IF MODO-BATCH
+               CLOSE ARQPARM
+           END-IF
+
+           STOP RUN.
+
+      *>--ESCOLHE O MODO DE EXECUCAO (TELA OU ARQUIVO DE PARAMETROS)
+       101-MODO-EXECUCAO SECTION.
+
+           DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***"  AT 0203
+           DISPLAY "MODO DE EXECUCAO - (I)NTERATIVO OU (B)ATCH?.:"
+               AT 0403
+           ACCEPT W-MODO-EXEC
+
+           IF MODO-BATCH
+               DISPLAY "NOME DO ARQUIVO DE PARAMETROS.............:"
+                   AT 0603
+               ACCEPT W-NOME-PARM
+               STRING W-NOME-PARM DELIMITED BY SPACE
+                   INTO W-ARQPARM
+               END-STRING
+               OPEN INPUT ARQPARM
+               IF W-FSPARM NOT = "00"
+                   DISPLAY ERASE
+                   DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***"
+                       AT 0203
+                   DISPLAY "ERRO AO ABRIR O ARQUIVO DE PARAMETROS!"
+                       AT 0503
+                   STOP RUN
+               END-IF
+           END-IF.
+       101-FIM.
+
+      *>--LE UM REGISTRO DO ARQUIVO DE PARAMETROS (MODO BATCH)
+       105-LE-PARM SECTION.
+
+           READ ARQPARM INTO REG-PARM
+               AT END
+                   DISPLAY ERASE
+                   DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***"
+                       AT 0203
+                   DISPLAY "FIM INESPERADO DO ARQUIVO DE PARAMETROS!"
+                       AT 0503
+                   CLOSE ARQPARM
+                   STOP RUN
+           END-READ.
+       105-FIM.
+
+      *>--REGISTRO DO ARQUIVO DE PARAMETROS FORA DA ORDEM ESPERADA
+       1059-ERRO-PARM SECTION.
 
-      *>ESCREVE FONTE COBOL
            DISPLAY ERASE
            DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
-           DISPLAY "QUAL O NOME DO SEU FONTE, EX. PLA001?.: " AT 0403
-           ACCEPT W-NOME-CBL
+           DISPLAY "REGISTRO DO ARQUIVO DE PARAMETROS FORA DE"
+               AT 0503
+           DISPLAY "ORDEM! TIPO ESPERADO NAO CONFERE." AT 0603
+           CLOSE ARQPARM
+           STOP RUN.
+       1059-FIM.
+
+      *>--PERGUNTA QUANTOS ARQUIVOS A ROTINA VAI LER
+       102-LE-QTD-ARQ SECTION.
+
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-QTD-ARQ
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:3) TO W-ARQ
+           ELSE
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+               DISPLAY "QUANTOS ARQUIVOS A ROTINA VAI LER?.:" AT 0403
+               ACCEPT W-ARQ
+           END-IF.
+       102-FIM.
+
+      *>--PERGUNTA QUANTOS ARQS SEQUENTIAL A ROTINA VAI TER
+       103-LE-QTD-SEQ SECTION.
+
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-QTD-SEQ
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:3) TO W-SEQUENT
+           ELSE
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+               DISPLAY "QUANTOS ARQS SEQUENTIAL A ROTINA VAI TER?.:"
+                   AT 0403
+               ACCEPT W-SEQUENT
+           END-IF.
+       103-FIM.
+
+      *>--PERGUNTA QUANTOS BOK'S A ROTINA VAI LER
+       104-LE-QTD-BOK SECTION.
+
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-QTD-BOK
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:3) TO W-BOK
+           ELSE
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+               DISPLAY "QUANTOS BOK'S A ROTINA VAI LER?.:" AT 0403
+               ACCEPT W-BOK
+           END-IF.
+       104-FIM.
+
+      *>--ESCOLHE O PADRAO DE PROCESSAMENTO DO PROCEDURE DIVISION
+       106-PEGA-TIPO-PROC SECTION.
+
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-TIPO-PROC
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:1) TO W-TIPO-PROC
+           ELSE
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+               DISPLAY "PADRAO DE PROCESSAMENTO A GERAR.:" AT 0403
+               DISPLAY "1-LEITURA SEQUENCIAL COM RELATORIO" AT 0603
+               DISPLAY "2-CASAMENTO MASTER/DETALHE" AT 0703
+               DISPLAY "3-TRANSFORMACAO E GRAVACAO" AT 0803
+               DISPLAY "0-FONTE EM BRANCO" AT 0903
+               ACCEPT W-TIPO-PROC
+           END-IF.
+       106-FIM.
+
+      *>--PEGA E VALIDA O NOME DO FONTE, CONFERINDO SE JA EXISTE
+       107-PEGA-NOME-CBL SECTION.
+
+           MOVE "N" TO W-NOME-OK
+           PERFORM 1070-VALIDA-NOME UNTIL NOME-VALIDO
+
+           STRING W-NOME-CBL ".cbl" DELIMITED BY SPACES
+               INTO W-ARQCBL
+           END-STRING
+
+           OPEN INPUT ARQCBL
+           IF CBL-JA-EXISTE
+               CLOSE ARQCBL
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+               DISPLAY "ATENCAO: JA EXISTE UM FONTE COM ESSE NOME!"
+                   AT 0503
+               IF MODO-BATCH
+                   PERFORM 105-LE-PARM
+                   IF NOT PARM-SOBRESCR
+                       PERFORM 1059-ERRO-PARM
+                   END-IF
+                   MOVE PARM-DADO(1:1) TO W-SOBRESCREVE
+               ELSE
+                   DISPLAY "DESEJA SOBRESCREVER (S/N)?.:" AT 0703
+                   ACCEPT W-SOBRESCREVE
+               END-IF
+
+               IF NOT SOBRESCREVE-SIM
+                   DISPLAY "OPERACAO CANCELADA." AT 0903
+                   IF MODO-BATCH
+                       CLOSE ARQPARM
+                   END-IF
+                   STOP RUN
+               END-IF
+           ELSE
+               IF NOT CBL-NAO-EXISTE
+                   DISPLAY ERASE
+                   DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***"
+                       AT 0203
+                   DISPLAY "ERRO AO VERIFICAR O FONTE EXISTENTE!"
+                       AT 0503
+                   IF MODO-BATCH
+                       CLOSE ARQPARM
+                   END-IF
+                   STOP RUN
+               END-IF
+           END-IF.
+       107-FIM.
+
+      *>--LE O NOME DO FONTE E CONFERE CONTRA O PADRAO PFX+3 DIGITOS
+       1070-VALIDA-NOME SECTION.
+
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-NOME-CBL
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:10) TO W-NOME-CBL
+           ELSE
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+               DISPLAY "QUAL O NOME DO SEU FONTE, EX. PLA001?.: "
+                   AT 0403
+               ACCEPT W-NOME-CBL
+           END-IF
 
            IF W-NOME-CBL = SPACES
                DISPLAY ERASE
                DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
                DISPLAY "NOME OBRIGATORIO!" AT 0503
+               IF MODO-BATCH
+                   CLOSE ARQPARM
+                   STOP RUN
+               END-IF
+           ELSE
+               IF W-NOME-CBL(1:1) IS ALPHABETIC
+                   AND W-NOME-CBL(1:1) NOT = SPACE
+                   AND W-NOME-CBL(2:1) IS ALPHABETIC
+                   AND W-NOME-CBL(2:1) NOT = SPACE
+                   AND W-NOME-CBL(3:1) IS ALPHABETIC
+                   AND W-NOME-CBL(3:1) NOT = SPACE
+                   AND W-NOME-CBL(4:3) IS NUMERIC
+                   AND W-NOME-CBL(7:4) = SPACES
+                   SET NOME-VALIDO TO TRUE
+               ELSE
+                   DISPLAY ERASE
+                   DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***"
+                       AT 0203
+                   DISPLAY "NOME FORA DO PADRAO! USE 3 LETRAS + 3"
+                       AT 0503
+                   DISPLAY "DIGITOS, EX. PLA001" AT 0603
+                   IF MODO-BATCH
+                       CLOSE ARQPARM
+                       STOP RUN
+                   END-IF
+               END-IF
+           END-IF.
+       1070-FIM.
+
+      *>--TELA DE CONFIRMACAO ANTES DE GRAVAR O FONTE
+       108-TELA-CONFIRMA SECTION.
+
+           DISPLAY ERASE
+           DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+           DISPLAY "CONFIRME OS DADOS ANTES DE GRAVAR O FONTE" AT 0403
+           DISPLAY "NOME DO FONTE......:" AT 0603
+           DISPLAY W-NOME-CBL AT 0625
+           DISPLAY "QTDE DE ARQUIVOS...:" AT 0703
+           DISPLAY W-ARQ AT 0725
+           DISPLAY "QTDE DE SEQUENCIAIS:" AT 0803
+           DISPLAY W-SEQUENT AT 0825
+
+           MOVE 1003 TO W-LINHA
+           IF W-SEQUENT NOT = ZEROS
+               DISPLAY "ARQUIVOS SEQUENCIAIS:" AT 0903
+               PERFORM 1080-LISTA-SEQ VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > W-SEQUENT OR W-I > 10
+               IF W-SEQUENT > 10
+                   DISPLAY "... E MAIS ARQUIVOS, VEJA O CATALOGO.LOG"
+                       AT W-LINHA
+                   ADD 100 TO W-LINHA
+               END-IF
+           END-IF
+
+           ADD 100 TO W-LINHA
+           IF W-BOK NOT = ZEROS
+               DISPLAY "BOK'S:" AT W-LINHA
+               ADD 100 TO W-LINHA
+               PERFORM 1081-LISTA-BOK VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > W-BOK OR W-I > 10
+               IF W-BOK > 10
+                   DISPLAY "... E MAIS BOK'S, VEJA O CATALOGO.LOG"
+                       AT W-LINHA
+                   ADD 100 TO W-LINHA
+               END-IF
+           END-IF
+
+           ADD 100 TO W-LINHA
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-CONFIRMA
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:1) TO W-CONFIRMA
+           ELSE
+               DISPLAY "CONFIRMA (S/N)?.:" AT W-LINHA
+               ACCEPT W-CONFIRMA
+           END-IF
+
+           IF NOT CONFIRMA-SIM
+               DISPLAY ERASE
+               DISPLAY "OPERACAO CANCELADA PELO USUARIO." AT 0503
+               IF MODO-BATCH
+                   CLOSE ARQPARM
+               END-IF
                STOP RUN
+           END-IF.
+       108-FIM.
+
+       1080-LISTA-SEQ SECTION.
+
+           DISPLAY W-NOME-SEQ(W-I) AT W-LINHA
+           ADD 100 TO W-LINHA.
+       1080-FIM.
+
+       1081-LISTA-BOK SECTION.
+
+           DISPLAY W-NOME-BOK(W-I) AT W-LINHA
+           ADD 100 TO W-LINHA.
+       1081-FIM.
+
+      *>--PEGA OS ARQUIVOS UTILIZADOS NO SIL
+       200-PEGA-ARQ SECTION.
+
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-DADO-ARQ
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:3) TO W-NUM-ARQ(W-I)
+               MOVE PARM-DADO(4:10) TO W-PREFIXO-ARQ(W-I)
            ELSE
-               STRING W-NOME-CBL ".cbl" DELIMITED BY SPACES
-                   INTO W-ARQCBL
-               END-STRING
-               OPEN OUTPUT ARQCBL
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "       IDENTIFICATION DIVISION." TO DADOS-CBL
-               WRITE REG-CBL
+               DISPLAY "NUMERO DO ARQ.:" AT 0403
+               ACCEPT W-NUM-ARQ(W-I)
 
-               MOVE SPACES TO DADOS-CBL
-               STRING "       PROGRAM-ID. " DELIMITED BY SIZE
-                   W-NOME-CBL "." DELIMITED BY SPACES INTO DADOS-CBL
-               END-STRING
-               WRITE REG-CBL
+               DISPLAY "PREFIXO PARA REPLACING NO BOK (EM BRANCO ="
+                   AT 0603
+               DISPLAY "NENHUM).:" AT 0703
+               ACCEPT W-PREFIXO-ARQ(W-I)
+           END-IF.
+       200-FIM.
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "       AUTHOR.     LEANDRO O.C." TO DADOS-CBL
-               WRITE REG-CBL
+      *>--CRIA OS ARQUIVOS UTILIZADOS NO SIL
+       205-CRIA-SEQ SECTION.
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-DADO-SEQ
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:10) TO W-NOME-SEQ(W-I)
+               MOVE PARM-DADO(11:1) TO W-SEQ-ORG(W-I)
+               MOVE PARM-DADO(12:1) TO W-SEQ-ACESSO(W-I)
+               MOVE PARM-DADO(13:10) TO W-SEQ-CHAVE(W-I)
+               MOVE PARM-DADO(23:1) TO W-SEQ-ASSIGN-TIPO(W-I)
+               MOVE PARM-DADO(24:30) TO W-SEQ-ASSIGN-VALOR(W-I)
+           ELSE
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "       ENVIRONMENT DIVISION." TO DADOS-CBL
-               WRITE REG-CBL
+               DISPLAY "NOME DO ARQ SEQUENTIAL:" AT 0403
+               ACCEPT W-NOME-SEQ(W-I)
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+               DISPLAY "ORGANIZACAO - 1-SEQUENCIAL 2-INDEXADO"
+                   AT 0603
+               DISPLAY "3-RELATIVO.:" AT 0703
+               ACCEPT W-SEQ-ORG(W-I)
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "       FILE-CONTROL." TO DADOS-CBL
-               WRITE REG-CBL
+               IF SEQ-ORG-INDEXADO(W-I) OR SEQ-ORG-RELATIVO(W-I)
+                   DISPLAY "FORMA DE ACESSO - 1-SEQUENCIAL"
+                       AT 0903
+                   DISPLAY "2-DINAMICO.:" AT 1003
+                   ACCEPT W-SEQ-ACESSO(W-I)
+               END-IF
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+               IF SEQ-ORG-INDEXADO(W-I)
+                   DISPLAY "NOME DO CAMPO CHAVE.:" AT 1103
+                   ACCEPT W-SEQ-CHAVE(W-I)
+               END-IF
 
-               IF W-ARQ NOT = ZEROS
-                   MOVE W-ARQ TO W-ARQ-TMP
-                   PERFORM UNTIL EXIT
-                       MOVE SPACES TO DADOS-CBL
+               DISPLAY "FORMA DO ASSIGN - 1-DISCO 2-DDNAME"
+                   AT 1303
+               DISPLAY "3-DINAMICO.:" AT 1403
+               ACCEPT W-SEQ-ASSIGN-TIPO(W-I)
+
+               DISPLAY "NOME DO ARQUIVO FISICO / DDNAME /"
+                   AT 1603
+               DISPLAY "VARIAVEL (CONFORME A OPCAO ACIMA).:" AT 1703
+               ACCEPT W-SEQ-ASSIGN-VALOR(W-I)
+           END-IF.
+       205-FIM.
+
+      *>--PEGA OS BOK'S UTILIZADOS NO SIL
+       210-PEGA-BOK SECTION.
+
+           IF MODO-BATCH
+               PERFORM 105-LE-PARM
+               IF NOT PARM-DADO-BOK
+                   PERFORM 1059-ERRO-PARM
+               END-IF
+               MOVE PARM-DADO(1:10) TO W-NOME-BOK(W-I)
+           ELSE
+               DISPLAY ERASE
+               DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+
+               DISPLAY "NUMERO/NOME DO BOK.:" AT 0402
+               ACCEPT W-NOME-BOK(W-I)
+           END-IF.
+       210-FIM.
+
+      *>--ESCREVE FONTE COBOL
+       109-GRAVA-CBL SECTION.
+
+           OPEN OUTPUT ARQCBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       IDENTIFICATION DIVISION." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "       PROGRAM-ID. " DELIMITED BY SIZE
+               W-NOME-CBL "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       AUTHOR.     LEANDRO O.C." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       ENVIRONMENT DIVISION." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       FILE-CONTROL." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           IF W-ARQ NOT = ZEROS
+               MOVE W-ARQ TO W-ARQ-TMP
+               PERFORM UNTIL EXIT
+                   MOVE SPACES TO DADOS-CBL
+                   IF W-PREFIXO-ARQ(W-ARQ) = SPACES
                        STRING '       COPY "sl' DELIMITED BY SIZE
                            W-NUM-ARQ(W-ARQ) '.bok".'
                            DELIMITED BY SPACES INTO DADOS-CBL
                        END-STRING
                        WRITE REG-CBL
-                       SUBTRACT 1 FROM W-ARQ
-                       IF W-ARQ = ZEROS EXIT PERFORM END-IF
-                   END-PERFORM
-                   MOVE W-ARQ-TMP TO W-ARQ
-               END-IF
+                   ELSE
+                       STRING '       COPY "sl' DELIMITED BY SIZE
+                           W-NUM-ARQ(W-ARQ) '.bok"' DELIMITED BY SPACES
+                           INTO DADOS-CBL
+                       END-STRING
+                       WRITE REG-CBL
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+                       MOVE SPACES TO DADOS-CBL
+                       STRING '          REPLACING ==:PREFIX:=='
+                           DELIMITED BY SIZE ' BY =='
+                           DELIMITED BY SIZE
+                           W-PREFIXO-ARQ(W-ARQ) DELIMITED BY SPACES
+                           '==.' DELIMITED BY SIZE INTO DADOS-CBL
+                       END-STRING
+                       WRITE REG-CBL
+                   END-IF
+                   SUBTRACT 1 FROM W-ARQ
+                   IF W-ARQ = ZEROS EXIT PERFORM END-IF
+               END-PERFORM
+               MOVE W-ARQ-TMP TO W-ARQ
+           END-IF
 
-               IF W-SEQUENT NOT = ZEROS
-                   MOVE W-SEQUENT TO W-SEQUENT-TMP
-                   PERFORM UNTIL EXIT
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           IF W-SEQUENT NOT = ZEROS
+               MOVE W-SEQUENT TO W-SEQUENT-TMP
+               PERFORM UNTIL EXIT
+                   MOVE SPACES TO DADOS-CBL
+                   STRING '       SELECT ' DELIMITED BY SIZE
+                       W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES
+                       INTO DADOS-CBL
+                   END-STRING
+                   WRITE REG-CBL
+
+                   MOVE SPACES TO DADOS-CBL
+                   EVALUATE TRUE
+                       WHEN W-SEQ-ASSIGN-VALOR(W-SEQUENT) = SPACES
+                           MOVE "          ASSIGN TO DISK" TO DADOS-CBL
+                       WHEN SEQ-ASSIGN-DDNAME(W-SEQUENT)
+                       OR SEQ-ASSIGN-DINAMICO(W-SEQUENT)
+                           STRING "          ASSIGN TO " DELIMITED BY
+                               SIZE W-SEQ-ASSIGN-VALOR(W-SEQUENT)
+                               DELIMITED BY SPACES INTO DADOS-CBL
+                           END-STRING
+                       WHEN OTHER
+                           STRING '          ASSIGN TO "'
+                               DELIMITED BY SIZE
+                               W-SEQ-ASSIGN-VALOR(W-SEQUENT)
+                               DELIMITED BY SPACES
+                               '"' DELIMITED BY SIZE INTO DADOS-CBL
+                           END-STRING
+                   END-EVALUATE
+                   WRITE REG-CBL
+
+                   MOVE SPACES TO DADOS-CBL
+                   EVALUATE TRUE
+                       WHEN SEQ-ORG-INDEXADO(W-SEQUENT)
+                           MOVE "          ORGANIZATION IS INDEXED"
+                               TO DADOS-CBL
+                       WHEN SEQ-ORG-RELATIVO(W-SEQUENT)
+                           MOVE "          ORGANIZATION IS RELATIVE"
+                               TO DADOS-CBL
+                       WHEN OTHER
+                           STRING "          ORGANIZATION IS LINE "
+                               DELIMITED BY SIZE
+                               "SEQUENTIAL" DELIMITED BY SIZE
+                               INTO DADOS-CBL
+                           END-STRING
+                   END-EVALUATE
+                   WRITE REG-CBL
+
+                   IF SEQ-ORG-INDEXADO(W-SEQUENT)
                        MOVE SPACES TO DADOS-CBL
-                       STRING '       SELECT ' DELIMITED BY SIZE
-                           W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES
-                           ' ASSIGN TO DISK' DELIMITED BY SIZE
-                           INTO DADOS-CBL
+                       STRING "          RECORD KEY IS " DELIMITED
+                           BY SIZE W-SEQ-CHAVE(W-SEQUENT)
+                           DELIMITED BY SPACES INTO DADOS-CBL
                        END-STRING
                        WRITE REG-CBL
 
                        MOVE SPACES TO DADOS-CBL
-                       MOVE "          ORGANIZATION IS LINE SEQUENTIAL"
-                           TO DADOS-CBL
+                       IF SEQ-ACESSO-DINAMICO(W-SEQUENT)
+                           MOVE "          ACCESS MODE IS DYNAMIC"
+                               TO DADOS-CBL
+                       ELSE
+                           MOVE "          ACCESS MODE IS SEQUENTIAL"
+                               TO DADOS-CBL
+                       END-IF
                        WRITE REG-CBL
+                   END-IF
 
+                   IF SEQ-ORG-RELATIVO(W-SEQUENT)
                        MOVE SPACES TO DADOS-CBL
-                       STRING "          FILE STATUS     IS "
-                          DELIMITED BY SIZE "W-FS" W-NOME-SEQ(W-SEQUENT)
-                           "." DELIMITED BY SPACES INTO DADOS-CBL
+                       IF SEQ-ACESSO-DINAMICO(W-SEQUENT)
+                           MOVE "          ACCESS MODE IS DYNAMIC"
+                               TO DADOS-CBL
+                       ELSE
+                           MOVE "          ACCESS MODE IS SEQUENTIAL"
+                               TO DADOS-CBL
+                       END-IF
+                       WRITE REG-CBL
+
+                       MOVE SPACES TO DADOS-CBL
+                       STRING "          RELATIVE KEY IS W-RRN-"
+                           DELIMITED BY SIZE
+                           W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES
+                           INTO DADOS-CBL
                        END-STRING
                        WRITE REG-CBL
-                       SUBTRACT 1 FROM W-BOK
-                       IF W-BOK = ZEROS EXIT PERFORM END-IF
-                   END-PERFORM
-                   MOVE W-SEQUENT-TMP TO W-SEQUENT
-               END-IF
+                   END-IF
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+                   MOVE SPACES TO DADOS-CBL
+                   STRING "          FILE STATUS     IS "
+                      DELIMITED BY SIZE "W-FS" W-NOME-SEQ(W-SEQUENT)
+                       "." DELIMITED BY SPACES INTO DADOS-CBL
+                   END-STRING
+                   WRITE REG-CBL
+                   SUBTRACT 1 FROM W-SEQUENT
+                   IF W-SEQUENT = ZEROS EXIT PERFORM END-IF
+               END-PERFORM
+               MOVE W-SEQUENT-TMP TO W-SEQUENT
+           END-IF
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "       DATA DIVISION." TO DADOS-CBL
-               WRITE REG-CBL
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "       FILE SECTION." TO DADOS-CBL
-               WRITE REG-CBL
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       DATA DIVISION." TO DADOS-CBL
+           WRITE REG-CBL
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       FILE SECTION." TO DADOS-CBL
+           WRITE REG-CBL
 
-               IF W-ARQ NOT = ZEROS
-                   MOVE W-ARQ TO W-ARQ-TMP
-                   PERFORM UNTIL EXIT
-                       MOVE SPACES TO DADOS-CBL
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           IF W-ARQ NOT = ZEROS
+               MOVE W-ARQ TO W-ARQ-TMP
+               PERFORM UNTIL EXIT
+                   MOVE SPACES TO DADOS-CBL
+                   IF W-PREFIXO-ARQ(W-ARQ) = SPACES
                        STRING '       COPY "fd' DELIMITED BY SIZE
                            W-NUM-ARQ(W-ARQ) '.bok".'
                            DELIMITED BY SPACES INTO DADOS-CBL
                        END-STRING
                        WRITE REG-CBL
-                       SUBTRACT 1 FROM W-ARQ
-                       IF W-ARQ = ZEROS EXIT PERFORM END-IF
-                   END-PERFORM
-                   MOVE W-ARQ-TMP TO W-ARQ
-               END-IF
-
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+                   ELSE
+                       STRING '       COPY "fd' DELIMITED BY SIZE
+                           W-NUM-ARQ(W-ARQ) '.bok"' DELIMITED BY SPACES
+                           INTO DADOS-CBL
+                       END-STRING
+                       WRITE REG-CBL
 
-               IF W-SEQUENT NOT = ZEROS
-                   MOVE W-SEQUENT TO W-SEQUENT-TMP
-                   PERFORM UNTIL EXIT
                        MOVE SPACES TO DADOS-CBL
+                       STRING '          REPLACING ==:PREFIX:=='
+                           DELIMITED BY SIZE ' BY =='
+                           DELIMITED BY SIZE
+                           W-PREFIXO-ARQ(W-ARQ) DELIMITED BY SPACES
+                           '==.' DELIMITED BY SIZE INTO DADOS-CBL
+                       END-STRING
+                       WRITE REG-CBL
+                   END-IF
+                   SUBTRACT 1 FROM W-ARQ
+                   IF W-ARQ = ZEROS EXIT PERFORM END-IF
+               END-PERFORM
+               MOVE W-ARQ-TMP TO W-ARQ
+           END-IF
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           IF W-SEQUENT NOT = ZEROS
+               MOVE W-SEQUENT TO W-SEQUENT-TMP
+               PERFORM UNTIL EXIT
+                   MOVE SPACES TO DADOS-CBL
+                   IF W-SEQ-ASSIGN-VALOR(W-SEQUENT) = SPACES
                        STRING '       FD ' DELIMITED BY SIZE
                            W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES
                            ' VALUE OF FILE-ID IS W-' DELIMITED BY SIZE
                            W-NOME-SEQ(W-SEQUENT) "." DELIMITED BY SPACES
                            INTO DADOS-CBL
                        END-STRING
-                       WRITE REG-CBL
+                   ELSE
+                       STRING '       FD ' DELIMITED BY SIZE
+                           W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES
+                           "." DELIMITED BY SPACES INTO DADOS-CBL
+                       END-STRING
+                   END-IF
+                   WRITE REG-CBL
 
+                   MOVE SPACES TO DADOS-CBL
+                   STRING "          01 REG-" DELIMITED BY SIZE
+                       W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES "."
+                       INTO DADOS-CBL
+                   END-STRING
+                   WRITE REG-CBL
+
+                   IF SEQ-ORG-INDEXADO(W-SEQUENT)
                        MOVE SPACES TO DADOS-CBL
-                       STRING "          01 REG-" DELIMITED BY SIZE
-                           W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES "."
+                       STRING "            05 " DELIMITED BY SIZE
+                           W-SEQ-CHAVE(W-SEQUENT) DELIMITED BY SPACES
+                           " PIC X(10)." DELIMITED BY SIZE
                            INTO DADOS-CBL
                        END-STRING
                        WRITE REG-CBL
 
+                       MOVE SPACES TO DADOS-CBL
+                       STRING "            05 W-" W-NOME-SEQ(W-SEQUENT)
+                           " PIC X(40) VALUE SPACES." INTO DADOS-CBL
+                       END-STRING
+                       WRITE REG-CBL
+                   ELSE
                        MOVE SPACES TO DADOS-CBL
                        STRING "            05 W-" W-NOME-SEQ(W-SEQUENT)
                            " PIC X(50) VALUE SPACES." INTO DADOS-CBL
                        END-STRING
                        WRITE REG-CBL
-                       SUBTRACT 1 FROM W-SEQUENT
-                       IF W-SEQUENT = ZEROS EXIT PERFORM END-IF
-                   END-PERFORM
-                   MOVE W-SEQUENT-TMP TO W-SEQUENT
-               END-IF
+                   END-IF
+                   SUBTRACT 1 FROM W-SEQUENT
+                   IF W-SEQUENT = ZEROS EXIT PERFORM END-IF
+               END-PERFORM
+               MOVE W-SEQUENT-TMP TO W-SEQUENT
+           END-IF
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "       WORKING-STORAGE SECTION." TO DADOS-CBL
-               WRITE REG-CBL
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       WORKING-STORAGE SECTION." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           IF W-BOK NOT = ZEROS
+               MOVE W-BOK TO W-BOK-TMP
+               PERFORM UNTIL EXIT
+                   MOVE SPACES TO DADOS-CBL
+                   STRING '       COPY "' DELIMITED BY SIZE
+                       W-NOME-BOK(W-BOK) DELIMITED BY SPACES
+                       '.bok".' DELIMITED BY SIZE INTO DADOS-CBL
+                   END-STRING
+                   WRITE REG-CBL
+                   SUBTRACT 1 FROM W-BOK
+                   IF W-BOK = ZEROS EXIT PERFORM END-IF
+               END-PERFORM
+               MOVE W-BOK-TMP TO W-BOK
 
                MOVE SPACES TO DADOS-CBL
                WRITE REG-CBL
+           END-IF
+
+           IF W-SEQUENT NOT = ZEROS
+               MOVE W-SEQUENT TO W-SEQUENT-TMP
+               PERFORM UNTIL EXIT
+                   MOVE SPACES TO DADOS-CBL
+                   STRING "       77 W-FS" DELIMITED BY SIZE
+                       W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES
+                       " PIC X(02) VALUE SPACES." DELIMITED BY SIZE
+                       INTO DADOS-CBL
+                   END-STRING
+                   WRITE REG-CBL
 
+                   IF SEQ-ORG-RELATIVO(W-SEQUENT)
+                       MOVE SPACES TO DADOS-CBL
+                       STRING "       77 W-RRN-" DELIMITED BY SIZE
+                           W-NOME-SEQ(W-SEQUENT) DELIMITED BY SPACES
+                           " PIC 9(08) VALUE ZEROS." DELIMITED BY SIZE
+                           INTO DADOS-CBL
+                       END-STRING
+                       WRITE REG-CBL
+                   END-IF
+
+                   IF SEQ-ASSIGN-DINAMICO(W-SEQUENT)
+                       MOVE SPACES TO DADOS-CBL
+                       STRING "       77 " DELIMITED BY SIZE
+                           W-SEQ-ASSIGN-VALOR(W-SEQUENT)
+                           DELIMITED BY SPACES
+                           " PIC X(50) VALUE SPACES." DELIMITED BY SIZE
+                           INTO DADOS-CBL
+                       END-STRING
+                       WRITE REG-CBL
+                   END-IF
+                   SUBTRACT 1 FROM W-SEQUENT
+                   IF W-SEQUENT = ZEROS EXIT PERFORM END-IF
+               END-PERFORM
+               MOVE W-SEQUENT-TMP TO W-SEQUENT
+           ELSE
                MOVE SPACES TO DADOS-CBL
                MOVE "       77 W-FS PIC X(02) VALUE SPACES."
                    TO DADOS-CBL
                WRITE REG-CBL
+           END-IF
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "       PROCEDURE DIVISION." TO DADOS-CBL
-               WRITE REG-CBL
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       PROCEDURE DIVISION." TO DADOS-CBL
+           WRITE REG-CBL
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "      *>--ESCREVA SEU FONTE..." TO DADOS-CBL
-               WRITE REG-CBL
+           EVALUATE TRUE
+               WHEN PROC-LEITURA-RELATORIO AND W-SEQUENT >= 1
+                   AND (SEQ-ORG-SEQUENCIAL(1)
+                       OR NOT SEQ-ACESSO-DINAMICO(1))
+                   PERFORM 140-PROC-TIPO1
+               WHEN PROC-MASTER-DETALHE AND W-SEQUENT >= 2
+                   AND (SEQ-ORG-SEQUENCIAL(1)
+                       OR NOT SEQ-ACESSO-DINAMICO(1))
+                   AND (SEQ-ORG-SEQUENCIAL(2)
+                       OR NOT SEQ-ACESSO-DINAMICO(2))
+                   PERFORM 141-PROC-TIPO2
+               WHEN PROC-TRANSFORMA AND W-SEQUENT >= 2
+                   AND (SEQ-ORG-SEQUENCIAL(1)
+                       OR NOT SEQ-ACESSO-DINAMICO(1))
+                   AND (SEQ-ORG-SEQUENCIAL(2)
+                       OR NOT SEQ-ACESSO-DINAMICO(2))
+                   PERFORM 142-PROC-TIPO3
+               WHEN OTHER
+                   IF W-TIPO-PROC NOT = ZEROS
+                       SET TIPO-PROC-NAO-ATENDIDO TO TRUE
+                   END-IF
 
-               MOVE SPACES TO DADOS-CBL
-               WRITE REG-CBL
+                   MOVE SPACES TO DADOS-CBL
+                   MOVE "      *>--ESCREVA SEU FONTE..." TO DADOS-CBL
+                   WRITE REG-CBL
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "           EXIT PROGRAM" TO DADOS-CBL
-               WRITE REG-CBL
+                   MOVE SPACES TO DADOS-CBL
+                   WRITE REG-CBL
 
-               MOVE SPACES TO DADOS-CBL
-               MOVE "           STOP RUN." TO DADOS-CBL
-               WRITE REG-CBL
+                   MOVE SPACES TO DADOS-CBL
+                   MOVE "           EXIT PROGRAM" TO DADOS-CBL
+                   WRITE REG-CBL
 
-           END-IF.
+                   MOVE SPACES TO DADOS-CBL
+                   MOVE "           STOP RUN." TO DADOS-CBL
+                   WRITE REG-CBL
+           END-EVALUATE
 
-           STOP RUN.
+           CLOSE ARQCBL.
+       109-FIM.
 
-      *>--PEGA OS ARQUIVOS UTILIZADOS NO SIL
-       200-PEGA-ARQ SECTION.
+      *>--PADRAO: LEITURA SEQUENCIAL COM RELATORIO
+       140-PROC-TIPO1 SECTION.
 
-           DISPLAY ERASE
-           DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       0000-MAINLINE." TO DADOS-CBL
+           WRITE REG-CBL
 
-           DISPLAY "NUMERO DO ARQ.:" AT 0403 ACCEPT W-NUM-ARQ(W-ARQ).
-       200-FIM.
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
 
-      *>--CRIA OS ARQUIVOS UTILIZADOS NO SIL
-       205-CRIA-SEQ SECTION.
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 1000-INICIALIZA THRU 1000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
 
-           DISPLAY ERASE
-           DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 2000-PROCESSA THRU 2000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
 
-           DISPLAY "NOME DO ARQ SEQUENTIAL:" AT 0403
-               ACCEPT W-NOME-SEQ(W-SEQUENT).
-       205-FIM.
+           MOVE SPACES TO DADOS-CBL
+           STRING "               UNTIL W-FS" DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES
+               ' = "10"' DELIMITED BY SIZE INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
 
-      *>--PEGA OS BOK'S UTILIZADOS NO SIL
-       210-PEGA-BOK SECTION.
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 9000-FINALIZA THRU 9000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
 
-           DISPLAY ERASE
-           DISPLAY "*** ROTINA PARA CRIAR FONTE CBL ***" AT 0203
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           STOP RUN." TO DADOS-CBL
+           WRITE REG-CBL
 
-           DISPLAY "NUMERO/NOME DO BOK.:" AT 0402
-               ACCEPT W-NOME-BOK(W-BOK).
-       210-FIM.
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       1000-INICIALIZA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           OPEN INPUT " DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 8000-LE-ARQUIVO THRU 8000-EXIT."
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       1000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       2000-PROCESSA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           DISPLAY REG-" DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 8000-LE-ARQUIVO THRU 8000-EXIT."
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       2000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       8000-LE-ARQUIVO." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           READ " DELIMITED BY SIZE
+               W-NOME-SEQ(1) "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       8000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       9000-FINALIZA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           CLOSE " DELIMITED BY SIZE
+               W-NOME-SEQ(1) "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       9000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL.
+       140-FIM.
+
+      *>--PADRAO: CASAMENTO MASTER/DETALHE
+       141-PROC-TIPO2 SECTION.
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       0000-MAINLINE." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 1000-INICIALIZA THRU 1000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 2000-PROCESSA THRU 2000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "               UNTIL W-FS" DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES
+               ' = "10"' DELIMITED BY SIZE INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 9000-FINALIZA THRU 9000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           STOP RUN." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       1000-INICIALIZA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           OPEN INPUT " DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           OPEN INPUT " DELIMITED BY SIZE
+               W-NOME-SEQ(2) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 8000-LE-MASTER THRU 8000-EXIT."
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 8100-LE-DETALHE THRU 8100-EXIT."
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       1000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       2000-PROCESSA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "      *>--COMPLETAR REGRA DE CASAMENTO DAS CHAVES"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           DISPLAY REG-" DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           IF W-FS" DELIMITED BY SIZE
+               W-NOME-SEQ(2) DELIMITED BY SPACES
+               ' NOT = "10"' DELIMITED BY SIZE INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "               DISPLAY REG-" DELIMITED BY SIZE
+               W-NOME-SEQ(2) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE
+             "               PERFORM 8100-LE-DETALHE THRU 8100-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           END-IF" TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 8000-LE-MASTER THRU 8000-EXIT."
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       2000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       8000-LE-MASTER." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           READ " DELIMITED BY SIZE
+               W-NOME-SEQ(1) "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       8000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       8100-LE-DETALHE." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           READ " DELIMITED BY SIZE
+               W-NOME-SEQ(2) "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       8100-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       9000-FINALIZA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           CLOSE " DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           CLOSE " DELIMITED BY SIZE
+               W-NOME-SEQ(2) "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       9000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL.
+       141-FIM.
+
+      *>--PADRAO: TRANSFORMACAO E GRAVACAO
+       142-PROC-TIPO3 SECTION.
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       0000-MAINLINE." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 1000-INICIALIZA THRU 1000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 2000-PROCESSA THRU 2000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "               UNTIL W-FS" DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES
+               ' = "10"' DELIMITED BY SIZE INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 9000-FINALIZA THRU 9000-EXIT"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           STOP RUN." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       1000-INICIALIZA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           OPEN INPUT " DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           OPEN OUTPUT " DELIMITED BY SIZE
+               W-NOME-SEQ(2) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 8000-LE-ARQUIVO THRU 8000-EXIT."
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       1000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       2000-PROCESSA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "      *>--COMPLETAR REGRA DE TRANSFORMACAO"
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           MOVE REG-" DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES
+               " TO REG-" DELIMITED BY SIZE
+               W-NOME-SEQ(2) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           WRITE REG-" DELIMITED BY SIZE
+               W-NOME-SEQ(2) "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           PERFORM 8000-LE-ARQUIVO THRU 8000-EXIT."
+               TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       2000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       8000-LE-ARQUIVO." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           READ " DELIMITED BY SIZE
+               W-NOME-SEQ(1) "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       8000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       9000-FINALIZA." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           CLOSE " DELIMITED BY SIZE
+               W-NOME-SEQ(1) DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           STRING "           CLOSE " DELIMITED BY SIZE
+               W-NOME-SEQ(2) "." DELIMITED BY SPACES INTO DADOS-CBL
+           END-STRING
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "       9000-EXIT." TO DADOS-CBL
+           WRITE REG-CBL
+
+           MOVE SPACES TO DADOS-CBL
+           MOVE "           EXIT." TO DADOS-CBL
+           WRITE REG-CBL.
+       142-FIM.
+
+      *>--GRAVA O CATALOGO DE AUDITORIA DOS FONTES GERADOS
+       110-GRAVA-CATALOGO SECTION.
+
+           MOVE SPACES TO W-NOMES-SEQ-CAT
+           MOVE SPACES TO W-NOMES-BOK-CAT
+           MOVE "N" TO W-TRUNC-SEQ
+           MOVE "N" TO W-TRUNC-BOK
+           MOVE 1 TO W-PONTEIRO-CAT
+
+           IF W-SEQUENT NOT = ZEROS
+               PERFORM 150-CONCAT-SEQ VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > W-SEQUENT
+           END-IF
+
+           MOVE 1 TO W-PONTEIRO-CAT
+           IF W-BOK NOT = ZEROS
+               PERFORM 151-CONCAT-BOK VARYING W-I FROM 1 BY 1
+                   UNTIL W-I > W-BOK
+           END-IF
+
+           ACCEPT W-DATA-ATUAL FROM DATE YYYYMMDD
+
+           MOVE SPACES TO REG-CAT
+           MOVE W-NOME-CBL TO CAT-PROGRAMA
+           STRING W-DATA-ATUAL(7:2) "/" W-DATA-ATUAL(5:2) "/"
+               W-DATA-ATUAL(1:4) DELIMITED BY SIZE INTO CAT-DATA
+           END-STRING
+           MOVE W-ARQ TO CAT-QTDE-ARQ
+           MOVE W-SEQUENT TO CAT-QTDE-SEQ
+           MOVE W-NOMES-SEQ-CAT TO CAT-SEQ
+           MOVE W-NOMES-BOK-CAT TO CAT-BOK
+
+           OPEN EXTEND CATALOGO
+           IF W-FSCAT NOT = "00"
+               SET CATALOGO-NAO-GRAVADO TO TRUE
+           ELSE
+               WRITE REG-CAT
+               IF W-FSCAT NOT = "00"
+                   SET CATALOGO-NAO-GRAVADO TO TRUE
+               END-IF
+           END-IF
+           CLOSE CATALOGO.
+       110-FIM.
+
+       150-CONCAT-SEQ SECTION.
+
+           STRING W-NOME-SEQ(W-I) DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               INTO W-NOMES-SEQ-CAT
+               WITH POINTER W-PONTEIRO-CAT
+               ON OVERFLOW
+                   SET SEQ-CAT-TRUNCADO TO TRUE
+           END-STRING.
+       150-FIM.
+
+       151-CONCAT-BOK SECTION.
 
+           STRING W-NOME-BOK(W-I) DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               INTO W-NOMES-BOK-CAT
+               WITH POINTER W-PONTEIRO-CAT
+               ON OVERFLOW
+                   SET BOK-CAT-TRUNCADO TO TRUE
+           END-STRING.
+       151-FIM.
